@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: ITEMREC
+      * Shared layout for the 10-byte item-code pair used by main-app
+      * and sub-app. COPY with REPLACING to rename the fields to match
+      * the calling program's naming convention, e.g.:
+      *
+      *     COPY ITEMREC REPLACING
+      *         ==ITEMREC-ITEM-1== BY ==ws-item-1==
+      *         ==ITEMREC-ITEM-2== BY ==ws-item-2==.
+      *
+      * To nest the pair under a group item, also replace the leading
+      * level number:
+      *
+      *     01  ws-group-1.
+      *         COPY ITEMREC REPLACING
+      *             ==01== BY ==05==
+      *             ==ITEMREC-ITEM-1== BY ==ws-item-1==
+      *             ==ITEMREC-ITEM-2== BY ==ws-item-2==.
+      ******************************************************************
+       01  ITEMREC-ITEM-1                        PIC X(10).
+       01  ITEMREC-ITEM-2                        PIC X(10).
