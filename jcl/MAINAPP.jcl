@@ -0,0 +1,38 @@
+//MAINAPP  JOB (ACCTNO),'ITEM PAIR RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M
+//*****************************************************************
+//* Unattended nightly run of main-app/sub-app.
+//*
+//* main-app runs in BATCH mode (no operator ACCEPT), reading item
+//* pairs from BATCHIN and calling sub-app once per record. sub-app
+//* sets RETURN-CODE 0 on a clean GOBACK; main-app checks that after
+//* every CALL and stops the run with RETURN-CODE 16 if it isn't 0,
+//* so the compile and run steps below can be gated on RC the same
+//* way any other batch step is - no operator needs to be watching
+//* a terminal for this to fail safely overnight.
+//*
+//* Equivalent runnable form for shops without an actual JES: see
+//* run_nightly.sh in this directory, which does the same two steps
+//* against a GnuCOBOL toolchain.
+//*****************************************************************
+//COMPILE  EXEC PGM=COBC,PARM='-x -I copybooks main_app.cbl sub.cbl -o MAINAPP'
+//STEPLIB  DD   DSN=SYS1.COBLIB,DISP=SHR
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//*
+//RUN      EXEC PGM=MAINAPP,COND=(0,NE,COMPILE),
+//             PARM='BATCH BATCHIN.DAT'
+//STEPLIB  DD   DSN=SYS1.COBLIB,DISP=SHR
+//BATCHIN  DD   DSN=PROD.ITEMPAIR.BATCHIN,DISP=SHR
+//TRANXN   DD   DSN=PROD.ITEMPAIR.TRANXN,DISP=MOD
+//MASTERCD DD   DSN=PROD.ITEMPAIR.MASTERCD,DISP=SHR
+//AUDITLOG DD   DSN=PROD.ITEMPAIR.AUDITLOG,DISP=MOD
+//CHECKPT  DD   DSN=PROD.ITEMPAIR.CHECKPT,DISP=SHR
+//EXTRACT  DD   DSN=PROD.ITEMPAIR.EXTRACT,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//* If RUN ends with a non-zero condition code, the next scheduled
+//* step (or the operator paging off this job's abend) picks it up -
+//* main-app itself already sets RETURN-CODE 16 on any sub-app
+//* exception or non-zero RETURN-CODE, and CHECKPT lets the next
+//* invocation resume without redoing completed steps.
