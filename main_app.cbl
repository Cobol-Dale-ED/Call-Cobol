@@ -3,64 +3,650 @@
       * Date: 2020-04-16
       * Updated: 2022-04-13
       * Purpose: Main application calls sub-app by content and reference
-      * Tectonics: cobc -x main_app.cbl sub.cbl -o main_app.exe
+      * Tectonics: cobc -x -I copybooks main_app.cbl sub.cbl
+      *                -o main_app.exe
+      *
+      * Modes:
+      *   (no argument)   Interactive mode - ACCEPT a single item pair
+      *                   from the console and run the content/
+      *                   reference/cancel demonstration sequence, as
+      *                   originally written.
+      *   BATCH [file]    Batch mode - read item pairs from a file
+      *                   (one 20-byte pair per line, default
+      *                   BATCHIN.DAT) and call sub-app BY REFERENCE
+      *                   once per record, printing a processing
+      *                   summary at the end.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. main-app.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-trans-file-status.
+
+           SELECT BATCH-FILE ASSIGN TO ws-batch-file-name
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-batch-file-status.
+
+           SELECT MASTER-FILE ASSIGN TO "MASTERCD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-master-file-status.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-file-status.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-checkpoint-file-status.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-extract-file-status.
+
        DATA DIVISION.
 
        FILE SECTION.
 
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TRANS-DATE                      PIC X(8).
+           05  FILLER                          PIC X(1)  VALUE SPACE.
+           COPY ITEMREC REPLACING
+               ==01== BY ==05==
+               ==ITEMREC-ITEM-1== BY ==TRANS-ITEM-1==
+               ==ITEMREC-ITEM-2== BY ==TRANS-ITEM-2==.
+
+       FD  BATCH-FILE.
+       01  BATCH-RECORD.
+           COPY ITEMREC REPLACING
+               ==01== BY ==05==
+               ==ITEMREC-ITEM-1== BY ==BATCH-ITEM-1==
+               ==ITEMREC-ITEM-2== BY ==BATCH-ITEM-2==.
+
+      *> Master file of known-good item code combinations. One pair per
+      *> line, same 10+10 layout as BATCH-FILE.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           COPY ITEMREC REPLACING
+               ==01== BY ==05==
+               ==ITEMREC-ITEM-1== BY ==MASTER-ITEM-1==
+               ==ITEMREC-ITEM-2== BY ==MASTER-ITEM-2==.
+
+      *> Records one CALL or CANCEL against sub-app, with the item
+      *> values immediately before and after, so a "why did this value
+      *> reset" complaint can be diagnosed after the fact.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP                  PIC X(21).
+           05  FILLER                           PIC X(1)  VALUE SPACE.
+           05  AUDIT-OPERATION                  PIC X(9).
+           05  FILLER                           PIC X(1)  VALUE SPACE.
+           COPY ITEMREC REPLACING
+               ==01== BY ==05==
+               ==ITEMREC-ITEM-1== BY ==AUDIT-BEFORE-ITEM-1==
+               ==ITEMREC-ITEM-2== BY ==AUDIT-BEFORE-ITEM-2==.
+           05  FILLER                           PIC X(1)  VALUE SPACE.
+           COPY ITEMREC REPLACING
+               ==01== BY ==05==
+               ==ITEMREC-ITEM-1== BY ==AUDIT-AFTER-ITEM-1==
+               ==ITEMREC-ITEM-2== BY ==AUDIT-AFTER-ITEM-2==.
+
+      *> Records how far either driver got, so a killed job can resume
+      *> without redoing steps that already applied a BY REFERENCE
+      *> mutation. CKPT-MODE tells the two drivers' checkpoints apart
+      *> ("I" interactive content/reference/cancel/recall/inquire
+      *> sequence, "B" batch) since only one is meaningful at a time -
+      *> a driver ignores a checkpoint record left in the other mode.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-MODE                        PIC X(1)  VALUE SPACE.
+           05  FILLER                           PIC X(1)  VALUE SPACE.
+           05  CKPT-LEVEL                       PIC 9(1).
+           05  FILLER                           PIC X(1)  VALUE SPACE.
+           05  CKPT-BATCH-RECORDS-DONE          PIC 9(6)  VALUE 0.
+           05  FILLER                           PIC X(1)  VALUE SPACE.
+           COPY ITEMREC REPLACING
+               ==01== BY ==05==
+               ==ITEMREC-ITEM-1== BY ==CKPT-ITEM-1==
+               ==ITEMREC-ITEM-2== BY ==CKPT-ITEM-2==.
+
+      *> Fixed-width downstream extract of the final item pair values
+      *> for the run, picked up by other shop jobs instead of them
+      *> having to screen-scrape console output.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD.
+           COPY ITEMREC REPLACING
+               ==01== BY ==05==
+               ==ITEMREC-ITEM-1== BY ==EXTRACT-ITEM-1==
+               ==ITEMREC-ITEM-2== BY ==EXTRACT-ITEM-2==.
+
        WORKING-STORAGE SECTION.
 
-       01 ws-group-1.
-           05 ws-item-1                        PIC x(10).
-           05 ws-item-2                        PIC x(10).
+       01  ws-group-1.
+           COPY ITEMREC REPLACING
+               ==01== BY ==05==
+               ==ITEMREC-ITEM-1== BY ==ws-item-1==
+               ==ITEMREC-ITEM-2== BY ==ws-item-2==.
+
+       01  ws-saved-item-1                     PIC X(10).
+       01  ws-saved-item-2                     PIC X(10).
+
+      *> Scratch pair for the inquiry-only entry point demo. Kept
+      *> separate from ws-item-1/ws-item-2 so a lookup never disturbs
+      *> the item pair the rest of the run is working with.
+       01  ws-inquire-item-1                   PIC X(10).
+       01  ws-inquire-item-2                   PIC X(10).
+
+       01  ws-today                            PIC X(8).
+
+       01  ws-trans-file-status                PIC X(2).
+
+       01  ws-run-mode                         PIC X(5)  VALUE SPACES.
+       01  ws-cmdline-arg-number               PIC 9(2)  VALUE 0.
+       01  ws-cmdline-arg-value                PIC X(100) VALUE SPACES.
+
+       01  ws-batch-file-name                  PIC X(100)
+                                                VALUE "BATCHIN.DAT".
+       01  ws-batch-file-status                PIC X(2).
+       01  ws-batch-eof-switch                 PIC X(1)  VALUE "N".
+           88  ws-batch-eof                    VALUE "Y".
+
+       01  ws-batch-records-processed          PIC 9(6)  VALUE 0.
+       01  ws-batch-records-differed           PIC 9(6)  VALUE 0.
+       01  ws-batch-records-rejected           PIC 9(6)  VALUE 0.
+       01  ws-batch-records-read               PIC 9(6)  VALUE 0.
+       01  ws-batch-ckpt-records-done          PIC 9(6)  VALUE 0.
+
+       01  ws-master-file-status               PIC X(2).
+       01  ws-master-eof-switch                PIC X(1)  VALUE "N".
+           88  ws-master-eof                   VALUE "Y".
+       01  ws-master-match-switch              PIC X(1)  VALUE "N".
+           88  ws-master-match                 VALUE "Y".
+       01  ws-master-file-present-switch       PIC X(1)  VALUE "N".
+           88  ws-master-file-present          VALUE "Y".
+
+       01  ws-audit-file-status                PIC X(2).
+       01  ws-audit-timestamp                  PIC X(21).
+
+       01  ws-checkpoint-file-status           PIC X(2).
+       01  ws-ckpt-level                       PIC 9(1)  VALUE 0.
+
+       01  ws-extract-file-status              PIC X(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY SPACE
-           DISPLAY "Enter value for #1: " WITH NO ADVANCING
-           ACCEPT ws-item-1
+           PERFORM GET-RUN-MODE
+           PERFORM OPEN-TRANSACTION-FILE
+           PERFORM OPEN-AUDIT-FILE
 
-           DISPLAY "Enter value for #2: " WITH NO ADVANCING
-           ACCEPT ws-item-2.
+           IF ws-run-mode = "BATCH"
+               PERFORM BATCH-DRIVER
+           ELSE
+               PERFORM INTERACTIVE-DRIVER
+      *> Batch mode writes one extract record per processed record,
+      *> from PROCESS-BATCH-RECORD, since each record's final values
+      *> are a distinct downstream fact - only the interactive
+      *> single-pair flow has one final value to extract here.
+               PERFORM WRITE-EXTRACT-RECORD
+           END-IF
 
-           PERFORM display-message
+           PERFORM CLOSE-AUDIT-FILE
+           PERFORM CLOSE-TRANSACTION-FILE
+           STOP RUN.
+
+      *> Reads an optional "BATCH [filename]" command-line argument to
+      *> pick the run mode. With no argument, interactive mode (the
+      *> original single-pair ACCEPT behavior) is used.
+       GET-RUN-MODE.
+           MOVE 1 TO ws-cmdline-arg-number
+           DISPLAY ws-cmdline-arg-number UPON ARGUMENT-NUMBER
+           MOVE SPACES TO ws-cmdline-arg-value
+           ACCEPT ws-cmdline-arg-value FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(ws-cmdline-arg-value))
+               = "BATCH"
+               MOVE "BATCH" TO ws-run-mode
+           END-IF
+
+           IF ws-run-mode = "BATCH"
+               MOVE 2 TO ws-cmdline-arg-number
+               DISPLAY ws-cmdline-arg-number UPON ARGUMENT-NUMBER
+               MOVE SPACES TO ws-cmdline-arg-value
+               ACCEPT ws-cmdline-arg-value FROM ARGUMENT-VALUE
+                   ON EXCEPTION
+                       CONTINUE
+               END-ACCEPT
+               IF ws-cmdline-arg-value NOT = SPACES
+                   MOVE ws-cmdline-arg-value TO ws-batch-file-name
+               END-IF
+           END-IF
+           EXIT paragraph.
+
+      *> Original interactive flow: one manually-keyed pair run through
+      *> the content-call / reference-call / cancel-and-recall sequence.
+      *> Each step is guarded by ws-ckpt-level so a run that was killed
+      *> partway through resumes at the next incomplete step instead of
+      *> reprocessing the whole sequence (which would apply the BY
+      *> REFERENCE mutation a second time).
+       INTERACTIVE-DRIVER.
+           PERFORM READ-CHECKPOINT
+
+           IF ws-ckpt-level = 0
+               DISPLAY SPACE
+      *> Every keyed attempt is written to TRANXN.DAT as soon as it is
+      *> entered, before master-file validation runs, so a mistyped
+      *> entry that gets rejected and re-keyed still leaves a trace -
+      *> matching PROCESS-BATCH-RECORD's ordering below, and req 000's
+      *> "reconstruct what the operator actually entered" goal.
+               PERFORM ACCEPT-AND-VALIDATE-ITEMS
+               PERFORM WRITE-TRANSACTION-RECORD
+
+               PERFORM VALIDATE-AGAINST-MASTER-FILE
+               PERFORM UNTIL ws-master-match
+                   OR NOT ws-master-file-present
+                   DISPLAY "Item pair " ws-item-1 "/" ws-item-2
+                       " not found on master code file - please "
+                       "re-enter."
+                   PERFORM ACCEPT-AND-VALIDATE-ITEMS
+                   PERFORM WRITE-TRANSACTION-RECORD
+                   PERFORM VALIDATE-AGAINST-MASTER-FILE
+               END-PERFORM
+
+               PERFORM display-message
+           ELSE
+               DISPLAY "Resuming interactive run from checkpoint "
+                   "level " ws-ckpt-level "."
+           END-IF
+
+      *> A fresh OS process never inherits sub-app's in-memory
+      *> WORKING-STORAGE from a killed run, so resuming past the
+      *> content/reference steps without redoing them would feed
+      *> CANCEL-STEP a "before" value of all spaces instead of
+      *> sub-app's real prior state, instead of the diagnostic req 005
+      *> was written to support. Neither step risks a harmful double
+      *> mutation the way resuming past CANCEL/RECALL would -
+      *> CONTENT-CALL-STEP never mutates anything, and re-running
+      *> REFERENCE-CALL-STEP with the same checkpointed item pair just
+      *> re-establishes the same sub-app WORKING-STORAGE a second time -
+      *> so a checkpoint at level 1 or 2 is treated as "redo the calls
+      *> that can't have survived the restart" rather than skipped.
+           IF ws-ckpt-level = 1 OR ws-ckpt-level = 2
+               MOVE 0 TO ws-ckpt-level
+           END-IF
+
+           IF ws-ckpt-level < 1
+               PERFORM CONTENT-CALL-STEP
+               MOVE 1 TO ws-ckpt-level
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           IF ws-ckpt-level < 2
+               PERFORM REFERENCE-CALL-STEP
+               MOVE 2 TO ws-ckpt-level
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           IF ws-ckpt-level < 3
+               PERFORM CANCEL-STEP
+               MOVE 3 TO ws-ckpt-level
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           IF ws-ckpt-level < 4
+               PERFORM RECALL-CALL-STEP
+               MOVE 4 TO ws-ckpt-level
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           IF ws-ckpt-level < 5
+               PERFORM INQUIRE-CALL-STEP
+               MOVE 5 TO ws-ckpt-level
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM CLEAR-CHECKPOINT
+           EXIT paragraph.
 
       *> Calling by content, the variables passed will not be modified
       *> upon return to the main application.
+       CONTENT-CALL-STEP.
            DISPLAY "Calling sub program by content:"
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE "CONTENT" TO AUDIT-OPERATION
+           MOVE ws-item-1 TO AUDIT-BEFORE-ITEM-1
+           MOVE ws-item-2 TO AUDIT-BEFORE-ITEM-2
            CALL "sub-app" USING
                BY CONTENT ws-item-1
                BY CONTENT ws-item-2
+               ON EXCEPTION
+                   DISPLAY "ERROR: exception calling sub-app "
+                       "(CONTENT) - job stopped, rerun to retry "
+                       "from this step."
+                   MOVE "ERROR" TO AUDIT-OPERATION
+                   MOVE ws-item-1 TO AUDIT-AFTER-ITEM-1
+                   MOVE ws-item-2 TO AUDIT-AFTER-ITEM-2
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
            END-CALL
+           IF RETURN-CODE NOT = 0
+               DISPLAY "ERROR: sub-app returned RETURN-CODE "
+                   RETURN-CODE " (CONTENT) - job stopped, rerun to "
+                   "retry from this step."
+               MOVE "ERROR" TO AUDIT-OPERATION
+               MOVE ws-item-1 TO AUDIT-AFTER-ITEM-1
+               MOVE ws-item-2 TO AUDIT-AFTER-ITEM-2
+               PERFORM WRITE-AUDIT-RECORD
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE ws-item-1 TO AUDIT-AFTER-ITEM-1
+           MOVE ws-item-2 TO AUDIT-AFTER-ITEM-2
+           PERFORM WRITE-AUDIT-RECORD
            PERFORM display-message
+           EXIT paragraph.
 
       *> Calling by reference (default) the variables can be modified by
       *> the called sub program. Note that the working-storage variables
       *> of the sub program retain their values between calls where the
       *> linkage section variables do not.
+       REFERENCE-CALL-STEP.
            DISPLAY "Second call of sub program should retain WS values."
            DISPLAY "Calling sub program by reference:"
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE "REFERENCE" TO AUDIT-OPERATION
+           MOVE ws-item-1 TO AUDIT-BEFORE-ITEM-1
+           MOVE ws-item-2 TO AUDIT-BEFORE-ITEM-2
            CALL "sub-app" USING
                ws-item-1 ws-item-2
+               ON EXCEPTION
+                   DISPLAY "ERROR: exception calling sub-app "
+                       "(REFERENCE) - job stopped, rerun to retry "
+                       "from this step."
+                   MOVE "ERROR" TO AUDIT-OPERATION
+                   MOVE ws-item-1 TO AUDIT-AFTER-ITEM-1
+                   MOVE ws-item-2 TO AUDIT-AFTER-ITEM-2
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
            END-CALL
+           IF RETURN-CODE NOT = 0
+               DISPLAY "ERROR: sub-app returned RETURN-CODE "
+                   RETURN-CODE " (REFERENCE) - job stopped, rerun to "
+                   "retry from this step."
+               MOVE "ERROR" TO AUDIT-OPERATION
+               MOVE ws-item-1 TO AUDIT-AFTER-ITEM-1
+               MOVE ws-item-2 TO AUDIT-AFTER-ITEM-2
+               PERFORM WRITE-AUDIT-RECORD
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE ws-item-1 TO AUDIT-AFTER-ITEM-1
+           MOVE ws-item-2 TO AUDIT-AFTER-ITEM-2
+           PERFORM WRITE-AUDIT-RECORD
            PERFORM display-message
+           EXIT paragraph.
 
       *> Cancelling the sub program will reset all variables in the
-      *> working storage section back to their original values.
+      *> working storage section back to their original values. The
+      *> audit before/after values have to come from sub-app's own
+      *> ws-test-item-1/2 (via the inquiry-only entry point) rather
+      *> than main-app's ws-item-1/2, since CANCEL never touches
+      *> main-app's copy - only sub-app's is reset.
+       CANCEL-STEP.
            DISPLAY "Cancelling sub program"
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE "CANCEL" TO AUDIT-OPERATION
+
+           CALL "sub-app-inquire" USING
+               ws-inquire-item-1 ws-inquire-item-2
+               ON EXCEPTION
+                   DISPLAY "ERROR: exception calling sub-app-inquire "
+                       "before CANCEL - job stopped, rerun to retry "
+                       "from this step."
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-CALL
+           IF RETURN-CODE NOT = 0
+               DISPLAY "ERROR: sub-app-inquire returned RETURN-CODE "
+                   RETURN-CODE " before CANCEL - job stopped, rerun "
+                   "to retry from this step."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE ws-inquire-item-1 TO AUDIT-BEFORE-ITEM-1
+           MOVE ws-inquire-item-2 TO AUDIT-BEFORE-ITEM-2
+
            CANCEL "sub-app"
+
+           CALL "sub-app-inquire" USING
+               ws-inquire-item-1 ws-inquire-item-2
+               ON EXCEPTION
+                   DISPLAY "ERROR: exception calling sub-app-inquire "
+                       "after CANCEL - job stopped, rerun to retry "
+                       "from this step."
+                   MOVE "ERROR" TO AUDIT-OPERATION
+                   MOVE ws-inquire-item-1 TO AUDIT-AFTER-ITEM-1
+                   MOVE ws-inquire-item-2 TO AUDIT-AFTER-ITEM-2
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-CALL
+           IF RETURN-CODE NOT = 0
+               DISPLAY "ERROR: sub-app-inquire returned RETURN-CODE "
+                   RETURN-CODE " after CANCEL - job stopped, rerun "
+                   "to retry from this step."
+               MOVE "ERROR" TO AUDIT-OPERATION
+               MOVE ws-inquire-item-1 TO AUDIT-AFTER-ITEM-1
+               MOVE ws-inquire-item-2 TO AUDIT-AFTER-ITEM-2
+               PERFORM WRITE-AUDIT-RECORD
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE ws-inquire-item-1 TO AUDIT-AFTER-ITEM-1
+           MOVE ws-inquire-item-2 TO AUDIT-AFTER-ITEM-2
+           PERFORM WRITE-AUDIT-RECORD
+           EXIT paragraph.
+
+      *> Calls sub-app again after the CANCEL to show its working
+      *> storage was reset.
+       RECALL-CALL-STEP.
            DISPLAY "Calling sub program. WS values should be reset:"
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE "REFERENCE" TO AUDIT-OPERATION
+           MOVE ws-item-1 TO AUDIT-BEFORE-ITEM-1
+           MOVE ws-item-2 TO AUDIT-BEFORE-ITEM-2
            CALL "sub-app" USING
                ws-item-1 ws-item-2
+               ON EXCEPTION
+                   DISPLAY "ERROR: exception calling sub-app "
+                       "(RECALL) - job stopped, rerun to retry "
+                       "from this step."
+                   MOVE "ERROR" TO AUDIT-OPERATION
+                   MOVE ws-item-1 TO AUDIT-AFTER-ITEM-1
+                   MOVE ws-item-2 TO AUDIT-AFTER-ITEM-2
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
            END-CALL
+           IF RETURN-CODE NOT = 0
+               DISPLAY "ERROR: sub-app returned RETURN-CODE "
+                   RETURN-CODE " (RECALL) - job stopped, rerun to "
+                   "retry from this step."
+               MOVE "ERROR" TO AUDIT-OPERATION
+               MOVE ws-item-1 TO AUDIT-AFTER-ITEM-1
+               MOVE ws-item-2 TO AUDIT-AFTER-ITEM-2
+               PERFORM WRITE-AUDIT-RECORD
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE ws-item-1 TO AUDIT-AFTER-ITEM-1
+           MOVE ws-item-2 TO AUDIT-AFTER-ITEM-2
+           PERFORM WRITE-AUDIT-RECORD
            PERFORM display-message
+           EXIT paragraph.
+
+      *> Looks up sub-app's current working-storage values through the
+      *> inquiry-only entry point, for a maintenance/lookup screen that
+      *> should never have the side effect of changing sub-app's state
+      *> the way a normal CALL "sub-app" does.
+       INQUIRE-CALL-STEP.
+           DISPLAY "Inquiring sub program state (should not change it):"
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE "INQUIRE" TO AUDIT-OPERATION
+           MOVE ws-inquire-item-1 TO AUDIT-BEFORE-ITEM-1
+           MOVE ws-inquire-item-2 TO AUDIT-BEFORE-ITEM-2
+           CALL "sub-app-inquire" USING
+               ws-inquire-item-1 ws-inquire-item-2
+               ON EXCEPTION
+                   DISPLAY "ERROR: exception calling sub-app-inquire "
+                       "- job stopped, rerun to retry from this step."
+                   MOVE "ERROR" TO AUDIT-OPERATION
+                   MOVE ws-inquire-item-1 TO AUDIT-AFTER-ITEM-1
+                   MOVE ws-inquire-item-2 TO AUDIT-AFTER-ITEM-2
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-CALL
+           IF RETURN-CODE NOT = 0
+               DISPLAY "ERROR: sub-app-inquire returned RETURN-CODE "
+                   RETURN-CODE " - job stopped, rerun to retry from "
+                   "this step."
+               MOVE "ERROR" TO AUDIT-OPERATION
+               MOVE ws-inquire-item-1 TO AUDIT-AFTER-ITEM-1
+               MOVE ws-inquire-item-2 TO AUDIT-AFTER-ITEM-2
+               PERFORM WRITE-AUDIT-RECORD
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE ws-inquire-item-1 TO AUDIT-AFTER-ITEM-1
+           MOVE ws-inquire-item-2 TO AUDIT-AFTER-ITEM-2
+           PERFORM WRITE-AUDIT-RECORD
+           DISPLAY "sub-app working-storage (via inquiry): "
+               ws-inquire-item-1 " " ws-inquire-item-2
+           EXIT paragraph.
+
+      *> Reads item pairs from ws-batch-file-name and calls sub-app BY
+      *> REFERENCE once per record, the same way the interactive
+      *> reference-call step does, then prints a run summary.
+      *> ws-batch-records-read counts every record read this run and
+      *> gates the skip-ahead below; ws-batch-ckpt-records-done is the
+      *> count already completed by a prior, killed run (0 if none),
+      *> loaded by READ-BATCH-CHECKPOINT. Records at or below that
+      *> count are read (to keep the file position in step) but not
+      *> handed to PROCESS-BATCH-RECORD, so a restart never re-CALLs
+      *> "sub-app" BY REFERENCE for a record already completed.
+       BATCH-DRIVER.
+           MOVE 0 TO ws-batch-records-processed
+           MOVE 0 TO ws-batch-records-differed
+           MOVE 0 TO ws-batch-records-rejected
+           MOVE 0 TO ws-batch-records-read
+           MOVE "N" TO ws-batch-eof-switch
+           PERFORM READ-BATCH-CHECKPOINT
+
+           OPEN INPUT BATCH-FILE
+           IF ws-batch-file-status NOT = "00"
+               DISPLAY "ERROR: unable to open batch file: "
+                   ws-batch-file-name
+                   " (status " ws-batch-file-status ")"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF ws-batch-ckpt-records-done > 0
+                   DISPLAY "Resuming batch run - skipping "
+                       ws-batch-ckpt-records-done
+                       " already-completed record(s)."
+               END-IF
+
+               PERFORM UNTIL ws-batch-eof
+                   READ BATCH-FILE
+                       AT END
+                           MOVE "Y" TO ws-batch-eof-switch
+                       NOT AT END
+                           ADD 1 TO ws-batch-records-read
+                           IF ws-batch-records-read
+                               > ws-batch-ckpt-records-done
+                               PERFORM PROCESS-BATCH-RECORD
+                               MOVE ws-batch-records-read
+                                   TO ws-batch-ckpt-records-done
+                               PERFORM WRITE-BATCH-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-FILE
+               PERFORM CLEAR-BATCH-CHECKPOINT
+
+               DISPLAY SPACE
+               DISPLAY "-----------------------------------------------"
+               DISPLAY "Batch run complete."
+               DISPLAY "Records processed: " ws-batch-records-processed
+               DISPLAY "Records where sub-app changed the input: "
+                   ws-batch-records-differed
+               DISPLAY "Records rejected (not on master file): "
+                   ws-batch-records-rejected
+           END-IF
+           EXIT paragraph.
+
+      *> Moves one batch record into the working item pair, logs it,
+      *> calls sub-app BY REFERENCE, and tallies whether the call
+      *> changed the values that were read in.
+       PROCESS-BATCH-RECORD.
+           MOVE BATCH-ITEM-1 TO ws-item-1
+           MOVE BATCH-ITEM-2 TO ws-item-2
+           PERFORM WRITE-TRANSACTION-RECORD
 
+           PERFORM VALIDATE-AGAINST-MASTER-FILE
+           IF NOT ws-master-match AND ws-master-file-present
+               DISPLAY "Rejected - item pair " ws-item-1 "/" ws-item-2
+                   " not found on master code file."
+               ADD 1 TO ws-batch-records-rejected
+           ELSE
+               MOVE ws-item-1 TO ws-saved-item-1
+               MOVE ws-item-2 TO ws-saved-item-2
 
-           STOP run.
+               MOVE SPACES TO AUDIT-RECORD
+               MOVE "REFERENCE" TO AUDIT-OPERATION
+               MOVE ws-item-1 TO AUDIT-BEFORE-ITEM-1
+               MOVE ws-item-2 TO AUDIT-BEFORE-ITEM-2
+               MOVE 0 TO RETURN-CODE
+               CALL "sub-app" USING
+                   ws-item-1 ws-item-2
+                   ON EXCEPTION
+                       DISPLAY "ERROR: exception calling sub-app "
+                           "(REFERENCE) for batch record "
+                           ws-batch-records-read "."
+                       MOVE 16 TO RETURN-CODE
+               END-CALL
+               MOVE ws-item-1 TO AUDIT-AFTER-ITEM-1
+               MOVE ws-item-2 TO AUDIT-AFTER-ITEM-2
+               IF RETURN-CODE NOT = 0
+                   MOVE "ERROR" TO AUDIT-OPERATION
+               END-IF
+               PERFORM WRITE-AUDIT-RECORD
+
+               IF RETURN-CODE NOT = 0
+                   DISPLAY "ERROR: sub-app returned RETURN-CODE "
+                       RETURN-CODE " (REFERENCE) for batch record "
+                       ws-batch-records-read " - rejecting."
+                   ADD 1 TO ws-batch-records-rejected
+               ELSE
+                   ADD 1 TO ws-batch-records-processed
+                   IF ws-item-1 NOT = ws-saved-item-1
+                       OR ws-item-2 NOT = ws-saved-item-2
+                       ADD 1 TO ws-batch-records-differed
+                   END-IF
+                   PERFORM WRITE-EXTRACT-RECORD
+                   PERFORM display-message
+               END-IF
+           END-IF
+           EXIT paragraph.
 
        DISPLAY-MESSAGE.
            DISPLAY space
@@ -68,6 +654,209 @@
            DISPLAY "Main app: " ws-group-1
            EXIT paragraph.
 
+      *> Re-prompts for each field until it holds something other than
+      *> spaces or low-values, so a blank ACCEPT can never reach the
+      *> sub-app CALLs below.
+       ACCEPT-AND-VALIDATE-ITEMS.
+           PERFORM WITH TEST AFTER UNTIL
+               ws-item-1 NOT = SPACES AND ws-item-1 NOT = LOW-VALUES
+               DISPLAY "Enter value for #1: " WITH NO ADVANCING
+               ACCEPT ws-item-1
+               IF ws-item-1 = SPACES OR ws-item-1 = LOW-VALUES
+                   DISPLAY "Invalid entry for #1 - value is required."
+               END-IF
+           END-PERFORM
 
-       END PROGRAM main-app.
+           PERFORM WITH TEST AFTER UNTIL
+               ws-item-2 NOT = SPACES AND ws-item-2 NOT = LOW-VALUES
+               DISPLAY "Enter value for #2: " WITH NO ADVANCING
+               ACCEPT ws-item-2
+               IF ws-item-2 = SPACES OR ws-item-2 = LOW-VALUES
+                   DISPLAY "Invalid entry for #2 - value is required."
+               END-IF
+           END-PERFORM
+           EXIT paragraph.
+
+      *> Opens the transaction file once per run so every entry pair
+      *> keyed in (interactive) or read (batch) is appended to the same
+      *> dated history instead of overwriting prior runs.
+       OPEN-TRANSACTION-FILE.
+           OPEN EXTEND TRANS-FILE
+           IF ws-trans-file-status = "35"
+               OPEN OUTPUT TRANS-FILE
+           END-IF
+           EXIT paragraph.
+
+      *> Opens the audit file once per run, appending to prior runs'
+      *> history the same way the transaction file does.
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           IF ws-audit-file-status = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           EXIT paragraph.
+
+       CLOSE-AUDIT-FILE.
+           CLOSE AUDIT-FILE
+           EXIT paragraph.
+
+      *> Writes one audit entry for a CALL or CANCEL against sub-app.
+      *> Caller populates AUDIT-OPERATION, AUDIT-BEFORE-ITEM-1/2 and
+      *> AUDIT-AFTER-ITEM-1/2 before performing this paragraph.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           WRITE AUDIT-RECORD
+           EXIT paragraph.
 
+      *> Loads the restart checkpoint left by a prior interactive run,
+      *> if any. ws-ckpt-level stays 0 (start from scratch) when there
+      *> is no checkpoint file, it is empty, or it holds a batch
+      *> checkpoint (CKPT-MODE NOT = "I") instead.
+      *>
+      *> Note: this only covers the content/reference/cancel/recall/
+      *> inquire steps - a run killed after WRITE-TRANSACTION-RECORD
+      *> but before the first of those steps checkpoints (level 1)
+      *> still restarts at level 0 and re-writes one duplicate
+      *> transaction record. Same class of gap as the BY REFERENCE
+      *> double-mutation risk below, just lower-impact since nothing
+      *> re-CALLs sub-app.
+       READ-CHECKPOINT.
+           MOVE 0 TO ws-ckpt-level
+           OPEN INPUT CHECKPOINT-FILE
+           IF ws-checkpoint-file-status = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-MODE = "I"
+                           MOVE CKPT-LEVEL TO ws-ckpt-level
+                           MOVE CKPT-ITEM-1 TO ws-item-1
+                           MOVE CKPT-ITEM-2 TO ws-item-2
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT paragraph.
+
+      *> Persists ws-ckpt-level and the current item pair as the
+      *> restart point for the next run.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE "I" TO CKPT-MODE
+           MOVE ws-ckpt-level TO CKPT-LEVEL
+           MOVE ws-item-1 TO CKPT-ITEM-1
+           MOVE ws-item-2 TO CKPT-ITEM-2
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           EXIT paragraph.
+
+      *> Marks the interactive run fully complete so the next run starts
+      *> a fresh sequence instead of resuming.
+       CLEAR-CHECKPOINT.
+           MOVE 0 TO ws-ckpt-level
+           PERFORM WRITE-CHECKPOINT
+           EXIT paragraph.
+
+      *> Loads the restart checkpoint left by a prior, killed batch
+      *> run, if any. ws-batch-ckpt-records-done stays 0 (start from
+      *> the first record) when there is no checkpoint file, it is
+      *> empty, or it holds an interactive checkpoint (CKPT-MODE NOT
+      *> = "B") instead.
+       READ-BATCH-CHECKPOINT.
+           MOVE 0 TO ws-batch-ckpt-records-done
+           OPEN INPUT CHECKPOINT-FILE
+           IF ws-checkpoint-file-status = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-MODE = "B"
+                           MOVE CKPT-BATCH-RECORDS-DONE
+                               TO ws-batch-ckpt-records-done
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT paragraph.
+
+      *> Persists the count of batch records completed so far as the
+      *> restart point for the next run.
+       WRITE-BATCH-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE "B" TO CKPT-MODE
+           MOVE ws-batch-ckpt-records-done TO CKPT-BATCH-RECORDS-DONE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           EXIT paragraph.
+
+      *> Marks the batch run fully complete so the next run starts
+      *> from the first record instead of resuming.
+       CLEAR-BATCH-CHECKPOINT.
+           MOVE 0 TO ws-batch-ckpt-records-done
+           PERFORM WRITE-BATCH-CHECKPOINT
+           EXIT paragraph.
+
+      *> Appends the final ws-group-1 values for this run to the
+      *> downstream extract file, once processing is complete.
+       WRITE-EXTRACT-RECORD.
+           OPEN EXTEND EXTRACT-FILE
+           IF ws-extract-file-status = "35"
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           MOVE ws-item-1 TO EXTRACT-ITEM-1
+           MOVE ws-item-2 TO EXTRACT-ITEM-2
+           WRITE EXTRACT-RECORD
+           CLOSE EXTRACT-FILE
+           EXIT paragraph.
+
+      *> Looks the current ws-item-1/ws-item-2 pair up on the master
+      *> code file. Sets ws-master-match when the pair is found, and
+      *> ws-master-file-present when the master file could actually be
+      *> opened (a missing master file only warns - it does not block
+      *> processing, since the file is optional infrastructure).
+       VALIDATE-AGAINST-MASTER-FILE.
+           MOVE "N" TO ws-master-match-switch
+           MOVE "N" TO ws-master-eof-switch
+           MOVE "N" TO ws-master-file-present-switch
+
+           OPEN INPUT MASTER-FILE
+           IF ws-master-file-status = "00"
+               MOVE "Y" TO ws-master-file-present-switch
+               PERFORM UNTIL ws-master-eof OR ws-master-match
+                   READ MASTER-FILE
+                       AT END
+                           MOVE "Y" TO ws-master-eof-switch
+                       NOT AT END
+                           IF MASTER-ITEM-1 = ws-item-1
+                               AND MASTER-ITEM-2 = ws-item-2
+                               MOVE "Y" TO ws-master-match-switch
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MASTER-FILE
+           ELSE
+               DISPLAY "Warning: master code file not available "
+                   "(status " ws-master-file-status
+                   ") - skipping master validation."
+           END-IF
+           EXIT paragraph.
+
+      *> Records the current entry pair to the transaction file so
+      *> operator/batch entries survive past STOP RUN.
+       WRITE-TRANSACTION-RECORD.
+           ACCEPT ws-today FROM DATE YYYYMMDD
+           MOVE SPACES TO TRANS-RECORD
+           MOVE ws-today TO TRANS-DATE
+           MOVE ws-item-1 TO TRANS-ITEM-1
+           MOVE ws-item-2 TO TRANS-ITEM-2
+           WRITE TRANS-RECORD
+           EXIT paragraph.
+
+       CLOSE-TRANSACTION-FILE.
+           CLOSE TRANS-FILE
+           EXIT paragraph.
+
+
+       END PROGRAM main-app.
