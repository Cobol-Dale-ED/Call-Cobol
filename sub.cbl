@@ -3,7 +3,7 @@
       * Date: 2021-04-16
       * Updated: 2022-04-13
       * Purpose: Sub program called by main program.
-      * Tectonics: cobc -x main_app.cbl sub.cbl -o a.out
+      * Tectonics: cobc -x -I copybooks main_app.cbl sub.cbl -o a.out
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. sub-app.
@@ -15,18 +15,21 @@
       *> Working storage values persist until a "cancel" call is made
       *> on the sub program.
        WORKING-STORAGE SECTION.
-       01  ws-test-item-1                 PIC x(10).
-       01  ws-test-item-2                 PIC x(10).
+       COPY ITEMREC REPLACING
+           ==ITEMREC-ITEM-1== BY ==ws-test-item-1==
+           ==ITEMREC-ITEM-2== BY ==ws-test-item-2==.
 
       *> Local storage values are fresh on each call of the sub program
       *> even if no "cancel" statement is made.
        LOCAL-STORAGE SECTION.
-       01  ls-test-item-1                 PIC x(10).
-       01  ls-test-item-2                 PIC x(10).
+       COPY ITEMREC REPLACING
+           ==ITEMREC-ITEM-1== BY ==ls-test-item-1==
+           ==ITEMREC-ITEM-2== BY ==ls-test-item-2==.
 
        LINKAGE SECTION.
-       01  l-test-item-1                  PIC x(10).
-       01  l-test-item-2                  PIC x(10).
+       COPY ITEMREC REPLACING
+           ==ITEMREC-ITEM-1== BY ==l-test-item-1==
+           ==ITEMREC-ITEM-2== BY ==l-test-item-2==.
 
        PROCEDURE DIVISION USING l-test-item-1 l-test-item-2.
        MAIN-PROCEDURE.
@@ -62,6 +65,33 @@
            DISPLAY "ls-test-item-2: " ls-test-item-2
            DISPLAY SPACE
            DISPLAY "Exit sub program: " l-test-item-1 " " l-test-item-2
+
+      *> Signal clean completion to the caller. main-app checks
+      *> RETURN-CODE after each CALL returns so an unattended batch
+      *> wrapper has something more reliable than console output to
+      *> gate on.
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+      *> Inquiry-only entry point for a maintenance/lookup screen: hands
+      *> back the current ws-test-item-1/ws-test-item-2 values through
+      *> the caller's own arguments without moving anything into
+      *> working-storage or overwriting the caller's arguments the way
+      *> MAIN-PROCEDURE does, so looking at sub-app's state never has
+      *> the side effect of changing it.
+       ENTRY "sub-app-inquire" USING l-test-item-1 l-test-item-2.
+       INQUIRE-PROCEDURE.
+           DISPLAY "In sub program (inquiry): " l-test-item-1 " "
+               l-test-item-2
+           DISPLAY "Returning current working-storage values "
+               "unchanged:"
+           DISPLAY "ws-test-item-1: " ws-test-item-1
+           DISPLAY "ws-test-item-2: " ws-test-item-2
+
+           MOVE ws-test-item-1 TO l-test-item-1
+           MOVE ws-test-item-2 TO l-test-item-2
+
+           MOVE 0 TO RETURN-CODE
            GOBACK.
 
        END PROGRAM sub-app.
